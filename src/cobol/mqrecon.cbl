@@ -0,0 +1,285 @@
+      *> ==================================================================
+      *> PROGRAM-ID.  MQRECON
+      *> AUTHOR.      D. OKAFOR, MESSAGING SERVICES GROUP
+      *> INSTALLATION. UMDD DATA CENTER
+      *> DATE-WRITTEN. 2026-08-09
+      *>
+      *> REMARKS.
+      *>   Reconciles the partner-supplied control totals (MQCTLIN)
+      *>   against what MQINTAKE actually logged to the audit file
+      *>   (MQAUDIT) for the same window, per APP-ID.  Any count or
+      *>   checksum-total mismatch - or an APP-ID the partner billed us
+      *>   a control total for that never showed up at all - lands on
+      *>   the break report (MQRECRPT) the same day instead of surfacing
+      *>   as a missing-transaction complaint days later.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   2026-08-09  DJO  Initial version.
+      *> ==================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MQRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQ-AUDIT-FILE
+               ASSIGN TO "MQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-CONTROL-FILE
+               ASSIGN TO "MQCTLIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-RECON-RPT-FILE
+               ASSIGN TO "MQRECRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQ-AUDIT-FILE.
+           COPY "mq_audit.cpy".
+
+       FD  MQ-CONTROL-FILE.
+           COPY "mq_ctl.cpy".
+
+       FD  MQ-RECON-RPT-FILE.
+       01  RECON-RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> ------------------------------------------------------------
+      *> switches and counters
+      *> ------------------------------------------------------------
+       77  WS-AUDIT-EOF-SW             PIC X(01)   VALUE "N".
+           88  AUDIT-EOF-REACHED                   VALUE "Y".
+
+       77  WS-CTL-EOF-SW               PIC X(01)   VALUE "N".
+           88  CTL-EOF-REACHED                     VALUE "Y".
+
+       77  WS-AUDIT-RECORDS-READ       PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-CTL-RECORDS-READ         PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-BREAK-COUNT              PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-ACTUAL-OVERFLOW-CT       PIC 9(09)   USAGE COMP  VALUE ZERO.
+
+      *> ------------------------------------------------------------
+      *> actual totals read from the audit file, by APP-ID
+      *> ------------------------------------------------------------
+       77  WS-ACTUAL-USED              PIC 9(05)   USAGE COMP  VALUE ZERO.
+       01  WS-ACTUAL-TABLE.
+           05  WS-ACTUAL-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-ACTUAL-USED
+                   INDEXED BY ACT-IDX.
+               10  WS-ACTUAL-KEY       PIC X(12).
+               10  WS-ACTUAL-COUNT     PIC 9(09)  USAGE COMP.
+               10  WS-ACTUAL-CHECKSUM  PIC 9(15)  USAGE COMP.
+               10  WS-ACTUAL-MATCHED   PIC X(01).
+
+      *> ------------------------------------------------------------
+      *> report line work areas
+      *> ------------------------------------------------------------
+       01  WS-RPT-WORK.
+           05  WS-RPT-APPID            PIC X(12).
+           05  WS-RPT-CTL-COUNT-ED     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-ACT-COUNT-ED     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-CTL-CHK-ED       PIC Z(14)9.
+           05  WS-RPT-ACT-CHK-ED       PIC Z(14)9.
+
+       PROCEDURE DIVISION.
+      *> ==================================================================
+      *> 0000-MAINLINE
+      *> ==================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-ACCUM-ACTUAL THRU 2000-EXIT
+               UNTIL AUDIT-EOF-REACHED.
+           PERFORM 3000-RECONCILE THRU 3000-EXIT
+               UNTIL CTL-EOF-REACHED.
+           PERFORM 4000-REPORT-UNEXPECTED THRU 4000-EXIT
+               VARYING ACT-IDX FROM 1 BY 1
+               UNTIL ACT-IDX > WS-ACTUAL-USED.
+           PERFORM 7000-WRITE-SUMMARY THRU 7000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *> ==================================================================
+      *> 1000-INITIALIZE
+      *> ==================================================================
+       1000-INITIALIZE.
+           OPEN INPUT  MQ-AUDIT-FILE.
+           OPEN INPUT  MQ-CONTROL-FILE.
+           OPEN OUTPUT MQ-RECON-RPT-FILE.
+           MOVE "RECONCILIATION BREAK REPORT" TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE SPACES TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           PERFORM 2900-READ-AUDIT THRU 2900-EXIT.
+           PERFORM 3900-READ-CONTROL THRU 3900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2000-ACCUM-ACTUAL  -  fold one audit record into WS-ACTUAL-TABLE
+      *> ==================================================================
+       2000-ACCUM-ACTUAL.
+           SET ACT-IDX TO 1.
+           SEARCH WS-ACTUAL-ENTRY
+               AT END
+                   IF WS-ACTUAL-USED < 200
+                       PERFORM 2100-ADD-ACTUAL THRU 2100-EXIT
+                   ELSE
+                       PERFORM 2150-ACTUAL-OVERFLOW THRU 2150-EXIT
+                   END-IF
+               WHEN WS-ACTUAL-KEY (ACT-IDX) = AUD-APP-ID
+                   ADD 1 TO WS-ACTUAL-COUNT (ACT-IDX)
+                   ADD AUD-PAYLOAD-LEN
+                       TO WS-ACTUAL-CHECKSUM (ACT-IDX)
+           END-SEARCH.
+           PERFORM 2900-READ-AUDIT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-ADD-ACTUAL.
+           ADD 1 TO WS-ACTUAL-USED.
+           SET ACT-IDX TO WS-ACTUAL-USED.
+           MOVE AUD-APP-ID      TO WS-ACTUAL-KEY (ACT-IDX).
+           MOVE 1                TO WS-ACTUAL-COUNT (ACT-IDX).
+           MOVE AUD-PAYLOAD-LEN TO WS-ACTUAL-CHECKSUM (ACT-IDX).
+           MOVE "N"              TO WS-ACTUAL-MATCHED (ACT-IDX).
+       2100-EXIT.
+           EXIT.
+
+      *> table is full - log once rather than silently dropping the
+      *> APP-ID from reconciliation or indexing past OCCURS 200
+       2150-ACTUAL-OVERFLOW.
+           ADD 1 TO WS-ACTUAL-OVERFLOW-CT.
+           IF WS-ACTUAL-OVERFLOW-CT = 1
+               DISPLAY "MQRECON WARNING - ACTUAL-TOTALS TABLE FULL (200) "
+                   "- ADDITIONAL DISTINCT APP-IDS NOT RECONCILED"
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2900-READ-AUDIT
+      *> ==================================================================
+       2900-READ-AUDIT.
+           READ MQ-AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF-REACHED TO TRUE
+           END-READ.
+           IF NOT AUDIT-EOF-REACHED
+               ADD 1 TO WS-AUDIT-RECORDS-READ
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 3000-RECONCILE  -  compare one partner control total against
+      *>   what we actually logged for that APP-ID
+      *> ==================================================================
+       3000-RECONCILE.
+           SET ACT-IDX TO 1.
+           SEARCH WS-ACTUAL-ENTRY
+               AT END
+                   PERFORM 3100-BREAK-NOT-RECEIVED THRU 3100-EXIT
+               WHEN WS-ACTUAL-KEY (ACT-IDX) = CTL-APP-ID
+                   MOVE "Y" TO WS-ACTUAL-MATCHED (ACT-IDX)
+                   PERFORM 3200-COMPARE-TOTALS THRU 3200-EXIT
+           END-SEARCH.
+           PERFORM 3900-READ-CONTROL THRU 3900-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-BREAK-NOT-RECEIVED.
+           MOVE CTL-APP-ID        TO WS-RPT-APPID.
+           MOVE CTL-RECORD-COUNT  TO WS-RPT-CTL-COUNT-ED.
+           MOVE ZERO              TO WS-RPT-ACT-COUNT-ED.
+           STRING WS-RPT-APPID
+                  " NO MESSAGES RECEIVED - CONTROL COUNT="
+                  WS-RPT-CTL-COUNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           ADD 1 TO WS-BREAK-COUNT.
+       3100-EXIT.
+           EXIT.
+
+       3200-COMPARE-TOTALS.
+           IF CTL-RECORD-COUNT NOT = WS-ACTUAL-COUNT (ACT-IDX)
+               OR CTL-CHECKSUM-TOTAL NOT = WS-ACTUAL-CHECKSUM (ACT-IDX)
+               MOVE CTL-APP-ID TO WS-RPT-APPID
+               MOVE CTL-RECORD-COUNT TO WS-RPT-CTL-COUNT-ED
+               MOVE WS-ACTUAL-COUNT (ACT-IDX) TO WS-RPT-ACT-COUNT-ED
+               MOVE CTL-CHECKSUM-TOTAL TO WS-RPT-CTL-CHK-ED
+               MOVE WS-ACTUAL-CHECKSUM (ACT-IDX) TO WS-RPT-ACT-CHK-ED
+               STRING WS-RPT-APPID
+                      " COUNT CTL=" WS-RPT-CTL-COUNT-ED
+                      " ACT=" WS-RPT-ACT-COUNT-ED
+                      " CHECKSUM CTL=" WS-RPT-CTL-CHK-ED
+                      " ACT=" WS-RPT-ACT-CHK-ED
+                   DELIMITED BY SIZE INTO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+               ADD 1 TO WS-BREAK-COUNT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 3900-READ-CONTROL
+      *> ==================================================================
+       3900-READ-CONTROL.
+           READ MQ-CONTROL-FILE
+               AT END
+                   SET CTL-EOF-REACHED TO TRUE
+           END-READ.
+           IF NOT CTL-EOF-REACHED
+               ADD 1 TO WS-CTL-RECORDS-READ
+           END-IF.
+       3900-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 4000-REPORT-UNEXPECTED  -  we logged traffic for an APP-ID the
+      *>   partner never sent us a control total for
+      *> ==================================================================
+       4000-REPORT-UNEXPECTED.
+           IF WS-ACTUAL-MATCHED (ACT-IDX) = "N"
+               MOVE WS-ACTUAL-KEY (ACT-IDX) TO WS-RPT-APPID
+               MOVE WS-ACTUAL-COUNT (ACT-IDX) TO WS-RPT-ACT-COUNT-ED
+               STRING WS-RPT-APPID
+                      " NO CONTROL TOTAL SUPPLIED - ACTUAL COUNT="
+                      WS-RPT-ACT-COUNT-ED
+                   DELIMITED BY SIZE INTO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+               ADD 1 TO WS-BREAK-COUNT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 7000-WRITE-SUMMARY
+      *> ==================================================================
+       7000-WRITE-SUMMARY.
+           MOVE SPACES TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-BREAK-COUNT TO WS-RPT-CTL-COUNT-ED.
+           STRING "TOTAL BREAKS=" WS-RPT-CTL-COUNT-ED
+               DELIMITED BY SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+       7000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 9000-TERMINATE
+      *> ==================================================================
+       9000-TERMINATE.
+           CLOSE MQ-AUDIT-FILE.
+           CLOSE MQ-CONTROL-FILE.
+           CLOSE MQ-RECON-RPT-FILE.
+           DISPLAY "MQRECON AUDIT RECORDS READ   = " WS-AUDIT-RECORDS-READ.
+           DISPLAY "MQRECON CONTROL RECORDS READ = " WS-CTL-RECORDS-READ.
+           DISPLAY "MQRECON BREAKS FOUND          = " WS-BREAK-COUNT.
+           IF WS-ACTUAL-OVERFLOW-CT > ZERO
+               DISPLAY "MQRECON ACTUAL-TOTALS TABLE OVERFLOWS = "
+                   WS-ACTUAL-OVERFLOW-CT
+           END-IF.
+       9000-EXIT.
+           EXIT.
