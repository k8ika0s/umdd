@@ -0,0 +1,288 @@
+      *> ==================================================================
+      *> PROGRAM-ID.  MQREASM
+      *> AUTHOR.      D. OKAFOR, MESSAGING SERVICES GROUP
+      *> INSTALLATION. UMDD DATA CENTER
+      *> DATE-WRITTEN. 2026-08-09
+      *>
+      *> REMARKS.
+      *>   Reassembles multi-segment MQ-PAYLOAD-EXT messages into a
+      *>   single logical MQ-REASM-RECORD on MQREASMOUT.  Input must be
+      *>   presented sorted by MQX-MQMD-MSGID then MQX-SEGMENT-SEQ (a
+      *>   SORT step ahead of this program in the daily stream handles
+      *>   that) - this program does a standard control-break over
+      *>   MSGID to detect where one message ends and the next begins.
+      *>   A segment that is out of sequence, duplicated, or missing,
+      *>   or a message with more segments than this shop's supported
+      *>   maximum, is quarantined rather than reassembled short.
+      *>
+      *>   MQREASMOUT is a 256-byte-payload record and does not share
+      *>   MQINTAKE's 32-byte MQ-PAYLOAD shape, so it is not yet read
+      *>   by MQINTAKE directly.  Until MQINTAKE's intake record is
+      *>   widened to carry a variable-length payload, MQREASMOUT is
+      *>   run forward through its own copy of MQINTAKE's validate /
+      *>   audit / normalize / route pipeline (adapted for the 256-byte
+      *>   capacity) rather than MQINTAKE's 32-byte one - see MQRPT and
+      *>   MQRECON, both of which already read MQ-AUDIT-RECORD without
+      *>   caring which intake program produced it, as the precedent
+      *>   for adding that second pipeline without disturbing MQINTAKE.
+      *>   Tracked as a follow-up; not part of this change.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   2026-08-09  DJO  Initial version.
+      *>   2026-08-09  DJO  Out-of-sequence/duplicate segment detection
+      *>                    added to 2600-ADD-SEGMENT (segment count
+      *>                    alone could match by coincidence on a
+      *>                    retransmitted duplicate); documented the
+      *>                    MQREASMOUT-to-MQINTAKE integration gap and
+      *>                    plan above.
+      *> ==================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MQREASM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQX-INPUT-FILE
+               ASSIGN TO "MQXINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-REASM-FILE
+               ASSIGN TO "MQREASMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-REASM-REJECT-FILE
+               ASSIGN TO "MQREASMREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQX-INPUT-FILE.
+           COPY "mq_payload_ext.cpy".
+
+       FD  MQ-REASM-FILE.
+           COPY "mq_reasm.cpy".
+
+       FD  MQ-REASM-REJECT-FILE.
+           COPY "mq_reject.cpy".
+
+       WORKING-STORAGE SECTION.
+      *> ------------------------------------------------------------
+      *> switches and counters
+      *> ------------------------------------------------------------
+       77  WS-EOF-SW               PIC X(01)   VALUE "N".
+           88  EOF-REACHED                     VALUE "Y".
+
+       77  WS-MSG-IN-PROGRESS-SW   PIC X(01)   VALUE "N".
+           88  MSG-IN-PROGRESS                 VALUE "Y".
+
+       77  WS-BAD-SW               PIC X(01)   VALUE "N".
+           88  MESSAGE-IS-BAD                  VALUE "Y".
+
+       77  WS-PREV-MSGID           PIC X(24)   VALUE SPACES.
+       77  WS-SEG-MAX              PIC 9(03)   USAGE COMP  VALUE 8.
+       77  WS-SEG-SEEN             PIC 9(03)   USAGE COMP  VALUE ZERO.
+       77  WS-SEG-EXPECTED         PIC 9(03)   USAGE COMP  VALUE ZERO.
+       77  WS-SEG-OFFSET           PIC 9(05)   USAGE COMP  VALUE ZERO.
+       77  WS-TOTAL-LEN            PIC 9(05)   USAGE COMP  VALUE ZERO.
+
+       77  WS-REASON-CODE          PIC X(04)   VALUE SPACES.
+       77  WS-REASON-TEXT          PIC X(44)   VALUE SPACES.
+
+       77  WS-RECORDS-READ         PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-MESSAGES-OUT         PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-MESSAGES-REJECT      PIC 9(09)   USAGE COMP  VALUE ZERO.
+
+      *> ------------------------------------------------------------
+      *> accumulator for the message currently being reassembled
+      *> ------------------------------------------------------------
+       01  WS-CURRENT-MESSAGE.
+           05  WS-MQMD-FORMAT      PIC X(08).
+           05  WS-MQMD-PRIORITY    PIC 9(03).
+           05  WS-MQMD-ENCODING    PIC 9(03).
+           05  WS-MQMD-CHARSET     PIC 9(05).
+           05  WS-MQMD-MSGID       PIC X(24).
+           05  WS-MQMD-CORRELID    PIC X(24).
+           05  WS-APP-ID           PIC X(12).
+           05  WS-PAYLOAD-DATA     PIC X(256).
+
+       PROCEDURE DIVISION.
+      *> ==================================================================
+      *> 0000-MAINLINE
+      *> ==================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-SEGMENT THRU 2000-EXIT
+               UNTIL EOF-REACHED.
+           IF MSG-IN-PROGRESS
+               PERFORM 5000-FINALIZE-MESSAGE THRU 5000-EXIT
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *> ==================================================================
+      *> 1000-INITIALIZE
+      *> ==================================================================
+      *> prime the read only - WS-PREV-MSGID is left at its initial
+      *> SPACES value so the main loop's first call to
+      *> 2000-PROCESS-SEGMENT takes the "new message" branch and does
+      *> the one-time START-MESSAGE/ADD-SEGMENT itself.  Calling
+      *> 2500-START-MESSAGE here too would fold the primed segment in
+      *> twice - once here, once again on the main loop's first pass
+      *> over the same still-unadvanced record - wrongly quarantining
+      *> the first message of every run as an out-of-sequence segment.
+       1000-INITIALIZE.
+           OPEN INPUT  MQX-INPUT-FILE.
+           OPEN OUTPUT MQ-REASM-FILE.
+           OPEN OUTPUT MQ-REASM-REJECT-FILE.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2000-PROCESS-SEGMENT  -  control break on MQX-MQMD-MSGID
+      *> ==================================================================
+       2000-PROCESS-SEGMENT.
+           IF MQX-MQMD-MSGID NOT = WS-PREV-MSGID
+               IF MSG-IN-PROGRESS
+                   PERFORM 5000-FINALIZE-MESSAGE THRU 5000-EXIT
+               END-IF
+               PERFORM 2500-START-MESSAGE THRU 2500-EXIT
+           ELSE
+               PERFORM 2600-ADD-SEGMENT THRU 2600-EXIT
+           END-IF.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2500-START-MESSAGE  -  begin accumulating a new logical message
+      *> ==================================================================
+       2500-START-MESSAGE.
+           MOVE MQX-MQMD-FORMAT   TO WS-MQMD-FORMAT.
+           MOVE MQX-MQMD-PRIORITY TO WS-MQMD-PRIORITY.
+           MOVE MQX-MQMD-ENCODING TO WS-MQMD-ENCODING.
+           MOVE MQX-MQMD-CHARSET  TO WS-MQMD-CHARSET.
+           MOVE MQX-MQMD-MSGID    TO WS-MQMD-MSGID.
+           MOVE MQX-MQMD-CORRELID TO WS-MQMD-CORRELID.
+           MOVE MQX-APP-ID        TO WS-APP-ID.
+           MOVE SPACES            TO WS-PAYLOAD-DATA.
+           MOVE MQX-MQMD-MSGID    TO WS-PREV-MSGID.
+           MOVE MQX-SEGMENT-COUNT TO WS-SEG-EXPECTED.
+           MOVE ZERO              TO WS-SEG-SEEN.
+           MOVE ZERO              TO WS-TOTAL-LEN.
+           MOVE "N" TO WS-BAD-SW.
+           SET MSG-IN-PROGRESS TO TRUE.
+           PERFORM 2600-ADD-SEGMENT THRU 2600-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2600-ADD-SEGMENT  -  fold one segment into the accumulator.
+      *>   Since input is sorted by MSGID then SEGMENT-SEQ, the Nth
+      *>   segment folded into a message must carry SEGMENT-SEQ = N -
+      *>   anything else (out of range, or a retransmitted duplicate
+      *>   standing in for a dropped segment) means the message cannot
+      *>   be trusted as complete even if the final segment count comes
+      *>   out equal to MQX-SEGMENT-COUNT by coincidence.
+      *> ==================================================================
+       2600-ADD-SEGMENT.
+           ADD 1 TO WS-SEG-SEEN.
+           IF MQX-SEGMENT-SEQ < 1
+               OR MQX-SEGMENT-SEQ > WS-SEG-MAX
+               OR MQX-SEGMENT-COUNT > WS-SEG-MAX
+               MOVE "SEG2" TO WS-REASON-CODE
+               MOVE "MESSAGE EXCEEDS MAXIMUM SUPPORTED SEGMENTS"
+                   TO WS-REASON-TEXT
+               SET MESSAGE-IS-BAD TO TRUE
+               GO TO 2600-EXIT
+           END-IF.
+           IF MQX-SEGMENT-SEQ NOT = WS-SEG-SEEN
+               MOVE "SEG3" TO WS-REASON-CODE
+               MOVE "SEGMENT OUT OF SEQUENCE OR DUPLICATE"
+                   TO WS-REASON-TEXT
+               SET MESSAGE-IS-BAD TO TRUE
+               GO TO 2600-EXIT
+           END-IF.
+           COMPUTE WS-SEG-OFFSET = ( (MQX-SEGMENT-SEQ - 1) * 32 ) + 1.
+           MOVE MQX-PAYLOAD-DATA
+               TO WS-PAYLOAD-DATA (WS-SEG-OFFSET : 32).
+           ADD MQX-PAYLOAD-LEN TO WS-TOTAL-LEN.
+       2600-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 5000-FINALIZE-MESSAGE  -  write out the completed message, or
+      *>   quarantine it when segments were missing, out of order, or
+      *>   the message exceeded the supported segment count
+      *> ==================================================================
+       5000-FINALIZE-MESSAGE.
+           IF MESSAGE-IS-BAD
+               PERFORM 5100-WRITE-REASM-REJECT THRU 5100-EXIT
+           ELSE
+               IF WS-SEG-SEEN NOT = WS-SEG-EXPECTED
+                   MOVE "SEG1" TO WS-REASON-CODE
+                   MOVE "SEGMENT COUNT MISMATCH - MESSAGE INCOMPLETE"
+                       TO WS-REASON-TEXT
+                   PERFORM 5100-WRITE-REASM-REJECT THRU 5100-EXIT
+               ELSE
+                   PERFORM 5200-WRITE-REASM-GOOD THRU 5200-EXIT
+               END-IF
+           END-IF.
+           MOVE "N" TO WS-MSG-IN-PROGRESS-SW.
+       5000-EXIT.
+           EXIT.
+
+       5100-WRITE-REASM-REJECT.
+           MOVE WS-APP-ID       TO REJ-APP-ID.
+           MOVE WS-MQMD-MSGID   TO REJ-MQMD-MSGID.
+           MOVE WS-TOTAL-LEN    TO REJ-PAYLOAD-LEN.
+           MOVE WS-REASON-CODE  TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT  TO REJ-REASON-TEXT.
+           MOVE WS-PAYLOAD-DATA (1 : 32) TO REJ-PAYLOAD-DATA.
+           WRITE MQ-REJECT-RECORD.
+           ADD 1 TO WS-MESSAGES-REJECT.
+       5100-EXIT.
+           EXIT.
+
+       5200-WRITE-REASM-GOOD.
+           MOVE WS-MQMD-FORMAT    TO REASM-MQMD-FORMAT.
+           MOVE WS-MQMD-PRIORITY  TO REASM-MQMD-PRIORITY.
+           MOVE WS-MQMD-ENCODING  TO REASM-MQMD-ENCODING.
+           MOVE WS-MQMD-CHARSET   TO REASM-MQMD-CHARSET.
+           MOVE WS-MQMD-MSGID     TO REASM-MQMD-MSGID.
+           MOVE WS-MQMD-CORRELID  TO REASM-MQMD-CORRELID.
+           MOVE WS-APP-ID         TO REASM-APP-ID.
+           MOVE WS-SEG-EXPECTED   TO REASM-SEGMENT-COUNT.
+           MOVE WS-TOTAL-LEN      TO REASM-PAYLOAD-LEN.
+           MOVE WS-PAYLOAD-DATA   TO REASM-PAYLOAD-DATA.
+           WRITE MQ-REASM-RECORD.
+           ADD 1 TO WS-MESSAGES-OUT.
+       5200-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2900-READ-NEXT
+      *> ==================================================================
+       2900-READ-NEXT.
+           READ MQX-INPUT-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ.
+           IF NOT EOF-REACHED
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 9000-TERMINATE
+      *> ==================================================================
+       9000-TERMINATE.
+           CLOSE MQX-INPUT-FILE.
+           CLOSE MQ-REASM-FILE.
+           CLOSE MQ-REASM-REJECT-FILE.
+           DISPLAY "MQREASM SEGMENTS READ    = " WS-RECORDS-READ.
+           DISPLAY "MQREASM MESSAGES OUT     = " WS-MESSAGES-OUT.
+           DISPLAY "MQREASM MESSAGES REJECTED= " WS-MESSAGES-REJECT.
+       9000-EXIT.
+           EXIT.
