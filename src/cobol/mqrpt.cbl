@@ -0,0 +1,324 @@
+      *> ==================================================================
+      *> PROGRAM-ID.  MQRPT
+      *> AUTHOR.      D. OKAFOR, MESSAGING SERVICES GROUP
+      *> INSTALLATION. UMDD DATA CENTER
+      *> DATE-WRITTEN. 2026-08-09
+      *>
+      *> REMARKS.
+      *>   Daily traffic summary over the MQ-AUDIT-RECORD file written
+      *>   by MQINTAKE.  Breaks out message counts and payload bytes by
+      *>   APP-ID and by MQMD-FORMAT, and tallies a priority histogram
+      *>   across MQMD-PRIORITY 0-9, so ops can see a silent sender or a
+      *>   volume spike without waiting for a downstream complaint.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   2026-08-09  DJO  Initial version.
+      *> ==================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MQRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQ-AUDIT-FILE
+               ASSIGN TO "MQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-RPT-FILE
+               ASSIGN TO "MQRPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQ-AUDIT-FILE.
+           COPY "mq_audit.cpy".
+
+       FD  MQ-RPT-FILE.
+       01  RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> ------------------------------------------------------------
+      *> switches and counters
+      *> ------------------------------------------------------------
+       77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+           88  EOF-REACHED                        VALUE "Y".
+
+       77  WS-RECORDS-READ             PIC 9(09)  USAGE COMP  VALUE ZERO.
+       77  WS-TOTAL-BYTES              PIC 9(09)  USAGE COMP  VALUE ZERO.
+       77  WS-APPID-OVERFLOW-CT        PIC 9(09)  USAGE COMP  VALUE ZERO.
+       77  WS-FORMAT-OVERFLOW-CT       PIC 9(09)  USAGE COMP  VALUE ZERO.
+
+      *> ------------------------------------------------------------
+      *> APP-ID breakout table
+      *> ------------------------------------------------------------
+       77  WS-APPID-USED               PIC 9(05)  USAGE COMP  VALUE ZERO.
+       01  WS-APPID-TABLE.
+           05  WS-APPID-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-APPID-USED
+                   INDEXED BY APPID-IDX.
+               10  WS-APPID-KEY        PIC X(12).
+               10  WS-APPID-COUNT      PIC 9(09)  USAGE COMP.
+               10  WS-APPID-BYTES      PIC 9(09)  USAGE COMP.
+
+      *> ------------------------------------------------------------
+      *> MQMD-FORMAT breakout table
+      *> ------------------------------------------------------------
+       77  WS-FORMAT-USED              PIC 9(05)  USAGE COMP  VALUE ZERO.
+       01  WS-FORMAT-TABLE.
+           05  WS-FORMAT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-FORMAT-USED
+                   INDEXED BY FMT-IDX.
+               10  WS-FORMAT-KEY       PIC X(08).
+               10  WS-FORMAT-COUNT     PIC 9(09)  USAGE COMP.
+               10  WS-FORMAT-BYTES     PIC 9(09)  USAGE COMP.
+
+      *> ------------------------------------------------------------
+      *> priority histogram, MQMD-PRIORITY 0-9
+      *> ------------------------------------------------------------
+       01  WS-PRIORITY-TABLE.
+           05  WS-PRIORITY-COUNT OCCURS 10 TIMES PIC 9(09) USAGE COMP.
+       77  WS-PRIORITY-SUB             PIC 9(02)  USAGE COMP  VALUE ZERO.
+
+      *> ------------------------------------------------------------
+      *> report line work areas
+      *> ------------------------------------------------------------
+       01  WS-RPT-WORK.
+           05  WS-RPT-LABEL            PIC X(20).
+           05  WS-RPT-COUNT-ED         PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-BYTES-ED         PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-PRIORITY-ED      PIC Z9.
+
+       PROCEDURE DIVISION.
+      *> ==================================================================
+      *> 0000-MAINLINE
+      *> ==================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+               UNTIL EOF-REACHED.
+           PERFORM 7000-PRODUCE-REPORT THRU 7000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *> ==================================================================
+      *> 1000-INITIALIZE
+      *> ==================================================================
+       1000-INITIALIZE.
+           OPEN INPUT  MQ-AUDIT-FILE.
+           OPEN OUTPUT MQ-RPT-FILE.
+           PERFORM 1010-CLEAR-PRIORITY-SLOT THRU 1010-EXIT
+               VARYING WS-PRIORITY-SUB FROM 1 BY 1
+               UNTIL WS-PRIORITY-SUB > 10.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1010-CLEAR-PRIORITY-SLOT.
+           MOVE ZERO TO WS-PRIORITY-COUNT (WS-PRIORITY-SUB).
+       1010-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2000-ACCUMULATE  -  fold one audit record into the breakouts
+      *> ==================================================================
+       2000-ACCUMULATE.
+           PERFORM 2100-ACCUM-APPID  THRU 2100-EXIT.
+           PERFORM 2200-ACCUM-FORMAT THRU 2200-EXIT.
+           PERFORM 2300-ACCUM-PRIORITY THRU 2300-EXIT.
+           ADD AUD-PAYLOAD-LEN TO WS-TOTAL-BYTES.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2100-ACCUM-APPID
+      *> ==================================================================
+       2100-ACCUM-APPID.
+           SET APPID-IDX TO 1.
+           SEARCH WS-APPID-ENTRY
+               AT END
+                   IF WS-APPID-USED < 200
+                       PERFORM 2110-ADD-APPID THRU 2110-EXIT
+                   ELSE
+                       PERFORM 2120-APPID-OVERFLOW THRU 2120-EXIT
+                   END-IF
+               WHEN WS-APPID-KEY (APPID-IDX) = AUD-APP-ID
+                   ADD 1 TO WS-APPID-COUNT (APPID-IDX)
+                   ADD AUD-PAYLOAD-LEN TO WS-APPID-BYTES (APPID-IDX)
+           END-SEARCH.
+       2100-EXIT.
+           EXIT.
+
+       2110-ADD-APPID.
+           ADD 1 TO WS-APPID-USED.
+           SET APPID-IDX TO WS-APPID-USED.
+           MOVE AUD-APP-ID  TO WS-APPID-KEY (APPID-IDX).
+           MOVE 1           TO WS-APPID-COUNT (APPID-IDX).
+           MOVE AUD-PAYLOAD-LEN TO WS-APPID-BYTES (APPID-IDX).
+       2110-EXIT.
+           EXIT.
+
+      *> table is full - log once rather than silently dropping the
+      *> breakout or indexing past the declared OCCURS maximum
+       2120-APPID-OVERFLOW.
+           ADD 1 TO WS-APPID-OVERFLOW-CT.
+           IF WS-APPID-OVERFLOW-CT = 1
+               DISPLAY "MQRPT WARNING - APP-ID TABLE FULL (200) - "
+                   "ADDITIONAL DISTINCT APP-IDS NOT BROKEN OUT"
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2200-ACCUM-FORMAT
+      *> ==================================================================
+       2200-ACCUM-FORMAT.
+           SET FMT-IDX TO 1.
+           SEARCH WS-FORMAT-ENTRY
+               AT END
+                   IF WS-FORMAT-USED < 50
+                       PERFORM 2210-ADD-FORMAT THRU 2210-EXIT
+                   ELSE
+                       PERFORM 2220-FORMAT-OVERFLOW THRU 2220-EXIT
+                   END-IF
+               WHEN WS-FORMAT-KEY (FMT-IDX) = AUD-MQMD-FORMAT
+                   ADD 1 TO WS-FORMAT-COUNT (FMT-IDX)
+                   ADD AUD-PAYLOAD-LEN TO WS-FORMAT-BYTES (FMT-IDX)
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
+
+       2210-ADD-FORMAT.
+           ADD 1 TO WS-FORMAT-USED.
+           SET FMT-IDX TO WS-FORMAT-USED.
+           MOVE AUD-MQMD-FORMAT TO WS-FORMAT-KEY (FMT-IDX).
+           MOVE 1               TO WS-FORMAT-COUNT (FMT-IDX).
+           MOVE AUD-PAYLOAD-LEN TO WS-FORMAT-BYTES (FMT-IDX).
+       2210-EXIT.
+           EXIT.
+
+      *> table is full - log once rather than silently dropping the
+      *> breakout or indexing past the declared OCCURS maximum
+       2220-FORMAT-OVERFLOW.
+           ADD 1 TO WS-FORMAT-OVERFLOW-CT.
+           IF WS-FORMAT-OVERFLOW-CT = 1
+               DISPLAY "MQRPT WARNING - MQMD-FORMAT TABLE FULL (50) - "
+                   "ADDITIONAL DISTINCT FORMATS NOT BROKEN OUT"
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2300-ACCUM-PRIORITY  -  MQMD-PRIORITY 0-9 -> table slot 1-10
+      *> ==================================================================
+       2300-ACCUM-PRIORITY.
+           COMPUTE WS-PRIORITY-SUB = AUD-MQMD-PRIORITY + 1.
+           IF WS-PRIORITY-SUB >= 1 AND WS-PRIORITY-SUB <= 10
+               ADD 1 TO WS-PRIORITY-COUNT (WS-PRIORITY-SUB)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2900-READ-NEXT
+      *> ==================================================================
+       2900-READ-NEXT.
+           READ MQ-AUDIT-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ.
+           IF NOT EOF-REACHED
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 7000-PRODUCE-REPORT
+      *> ==================================================================
+       7000-PRODUCE-REPORT.
+           MOVE "DAILY MQ TRAFFIC SUMMARY" TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE "COUNTS BY APP-ID" TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 7100-WRITE-APPID-LINE THRU 7100-EXIT
+               VARYING APPID-IDX FROM 1 BY 1
+               UNTIL APPID-IDX > WS-APPID-USED.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE "COUNTS BY MQMD-FORMAT" TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 7200-WRITE-FORMAT-LINE THRU 7200-EXIT
+               VARYING FMT-IDX FROM 1 BY 1
+               UNTIL FMT-IDX > WS-FORMAT-USED.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE "PRIORITY DISTRIBUTION (0-9)" TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM 7300-WRITE-PRIORITY-LINE THRU 7300-EXIT
+               VARYING WS-PRIORITY-SUB FROM 1 BY 1
+               UNTIL WS-PRIORITY-SUB > 10.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE WS-RECORDS-READ TO WS-RPT-COUNT-ED.
+           MOVE WS-TOTAL-BYTES  TO WS-RPT-BYTES-ED.
+           STRING "TOTAL MESSAGES " WS-RPT-COUNT-ED
+                  "  TOTAL BYTES " WS-RPT-BYTES-ED
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+       7000-EXIT.
+           EXIT.
+
+       7100-WRITE-APPID-LINE.
+           MOVE WS-APPID-KEY (APPID-IDX)   TO WS-RPT-LABEL.
+           MOVE WS-APPID-COUNT (APPID-IDX) TO WS-RPT-COUNT-ED.
+           MOVE WS-APPID-BYTES (APPID-IDX) TO WS-RPT-BYTES-ED.
+           STRING WS-RPT-LABEL " COUNT=" WS-RPT-COUNT-ED
+                  " BYTES=" WS-RPT-BYTES-ED
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+       7100-EXIT.
+           EXIT.
+
+       7200-WRITE-FORMAT-LINE.
+           MOVE WS-FORMAT-KEY (FMT-IDX)   TO WS-RPT-LABEL.
+           MOVE WS-FORMAT-COUNT (FMT-IDX) TO WS-RPT-COUNT-ED.
+           MOVE WS-FORMAT-BYTES (FMT-IDX) TO WS-RPT-BYTES-ED.
+           STRING WS-RPT-LABEL " COUNT=" WS-RPT-COUNT-ED
+                  " BYTES=" WS-RPT-BYTES-ED
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+       7200-EXIT.
+           EXIT.
+
+       7300-WRITE-PRIORITY-LINE.
+           MOVE WS-PRIORITY-COUNT (WS-PRIORITY-SUB) TO WS-RPT-COUNT-ED.
+           COMPUTE WS-RPT-PRIORITY-ED = WS-PRIORITY-SUB - 1.
+           STRING "PRIORITY " WS-RPT-PRIORITY-ED " COUNT="
+                  WS-RPT-COUNT-ED
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+       7300-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 9000-TERMINATE
+      *> ==================================================================
+       9000-TERMINATE.
+           CLOSE MQ-AUDIT-FILE.
+           CLOSE MQ-RPT-FILE.
+           DISPLAY "MQRPT RECORDS READ = " WS-RECORDS-READ.
+           IF WS-APPID-OVERFLOW-CT > ZERO
+               DISPLAY "MQRPT APP-ID TABLE OVERFLOWS = " WS-APPID-OVERFLOW-CT
+           END-IF.
+           IF WS-FORMAT-OVERFLOW-CT > ZERO
+               DISPLAY "MQRPT FORMAT TABLE OVERFLOWS = " WS-FORMAT-OVERFLOW-CT
+           END-IF.
+       9000-EXIT.
+           EXIT.
