@@ -0,0 +1,610 @@
+      *> ==================================================================
+      *> PROGRAM-ID.  MQINTAKE
+      *> AUTHOR.      D. OKAFOR, MESSAGING SERVICES GROUP
+      *> INSTALLATION. UMDD DATA CENTER
+      *> DATE-WRITTEN. 2026-08-09
+      *>
+      *> REMARKS.
+      *>   Daily intake bridge for the partner message queue extract.
+      *>   Reads the MQ-PAYLOAD records dumped from the queue, validates
+      *>   each one, and passes the good records on for downstream
+      *>   posting.  Records that fail validation are quarantined rather
+      *>   than allowed to flow downstream.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   2026-08-09  DJO  Initial version - PAYLOAD-LEN / PAYLOAD-DATA
+      *>                    validation pass and reject/quarantine file.
+      *>   2026-08-09  DJO  Added checkpoint/restart support - a
+      *>                    checkpoint record is written every
+      *>                    WS-CKPT-INTERVAL messages (and at end of
+      *>                    job) so a RESTART run can skip everything
+      *>                    already processed.
+      *>   2026-08-09  DJO  Added the MQ-AUDIT-RECORD trail - every
+      *>                    message read is logged before routing so
+      *>                    receipt can be proven after the fact.
+      *>   2026-08-09  DJO  Added charset normalization - PAYLOAD-DATA is
+      *>                    converted to this shop's standard code page
+      *>                    (CCSID 037) ahead of any other processing,
+      *>                    driven off MQMD-CHARSET.  MQMD-ENCODING is
+      *>                    carried along for numeric byte-order but has
+      *>                    nothing to act on here since PAYLOAD-DATA is
+      *>                    alphanumeric, not binary.
+      *>   2026-08-09  DJO  ACK/NAK control messages are now recognized
+      *>                    by MQMD-FORMAT and routed to their own
+      *>                    MQ-NAK-PAYLOAD file instead of flowing
+      *>                    through the data-message validation/routing
+      *>                    path as if they were ordinary traffic.
+      *>   2026-08-09  DJO  Good data messages now split across three
+      *>                    output files by MQMD-PRIORITY band instead
+      *>                    of one single FIFO output, so an expedited
+      *>                    message doesn't sit behind routine volume.
+      *> ==================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MQINTAKE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQ-INPUT-FILE
+               ASSIGN TO "MQINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MQ-EXPEDITE-FILE
+               ASSIGN TO "MQEXPED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MQ-STANDARD-FILE
+               ASSIGN TO "MQSTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MQ-HELD-FILE
+               ASSIGN TO "MQHELD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MQ-REJECT-FILE
+               ASSIGN TO "MQREJECT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MQ-RESTART-PARM-FILE
+               ASSIGN TO "MQRESTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT MQ-CHECKPOINT-FILE
+               ASSIGN TO "MQCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MQ-AUDIT-FILE
+               ASSIGN TO "MQAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MQ-CONTROL-MSG-FILE
+               ASSIGN TO "MQCTLMSG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQ-INPUT-FILE.
+           COPY "mq_sample.cpy".
+
+      *> high-priority traffic (MQMD-PRIORITY 7-9) - expedited, run same
+      *> cycle rather than waiting for the overnight batch window
+       FD  MQ-EXPEDITE-FILE.
+       01  MQ-EXPEDITE-RECORD.
+           05  EXP-MQMD-FORMAT     PIC X(08).
+           05  EXP-MQMD-PRIORITY   PIC 9(03).
+           05  EXP-MQMD-ENCODING   PIC 9(03).
+           05  EXP-MQMD-CHARSET    PIC 9(05).
+           05  EXP-MQMD-MSGID      PIC X(24).
+           05  EXP-MQMD-CORRELID   PIC X(24).
+           05  EXP-APP-ID          PIC X(12).
+           05  EXP-PAYLOAD-LEN     PIC 9(05).
+           05  EXP-PAYLOAD-DATA    PIC X(32).
+
+      *> normal traffic (MQMD-PRIORITY 4-6) - today's regular cycle
+       FD  MQ-STANDARD-FILE.
+       01  MQ-STANDARD-RECORD.
+           05  STD-MQMD-FORMAT     PIC X(08).
+           05  STD-MQMD-PRIORITY   PIC 9(03).
+           05  STD-MQMD-ENCODING   PIC 9(03).
+           05  STD-MQMD-CHARSET    PIC 9(05).
+           05  STD-MQMD-MSGID      PIC X(24).
+           05  STD-MQMD-CORRELID   PIC X(24).
+           05  STD-APP-ID          PIC X(12).
+           05  STD-PAYLOAD-LEN     PIC 9(05).
+           05  STD-PAYLOAD-DATA    PIC X(32).
+
+      *> low-priority traffic (MQMD-PRIORITY 0-3) - held for the
+      *> overnight batch window
+       FD  MQ-HELD-FILE.
+       01  MQ-HELD-RECORD.
+           05  HLD-MQMD-FORMAT     PIC X(08).
+           05  HLD-MQMD-PRIORITY   PIC 9(03).
+           05  HLD-MQMD-ENCODING   PIC 9(03).
+           05  HLD-MQMD-CHARSET    PIC 9(05).
+           05  HLD-MQMD-MSGID      PIC X(24).
+           05  HLD-MQMD-CORRELID   PIC X(24).
+           05  HLD-APP-ID          PIC X(12).
+           05  HLD-PAYLOAD-LEN     PIC 9(05).
+           05  HLD-PAYLOAD-DATA    PIC X(32).
+
+       FD  MQ-REJECT-FILE.
+           COPY "mq_reject.cpy".
+
+      *> control card - one record, Y to restart from last checkpoint,
+      *> N (or missing file) to start a fresh drain of the queue
+       FD  MQ-RESTART-PARM-FILE.
+       01  MQ-RESTART-PARM.
+           05  RESTART-IND         PIC X(01).
+
+       FD  MQ-CHECKPOINT-FILE.
+           COPY "mq_checkpoint.cpy".
+
+       FD  MQ-AUDIT-FILE.
+           COPY "mq_audit.cpy".
+
+       FD  MQ-CONTROL-MSG-FILE.
+           COPY "mq_nak.cpy".
+
+       WORKING-STORAGE SECTION.
+      *> ------------------------------------------------------------
+      *> switches and counters
+      *> ------------------------------------------------------------
+       77  WS-EOF-SW               PIC X(01)   VALUE "N".
+           88  EOF-REACHED                     VALUE "Y".
+
+       77  WS-VALID-SW             PIC X(01)   VALUE "Y".
+           88  MESSAGE-IS-VALID                VALUE "Y".
+           88  MESSAGE-IS-INVALID              VALUE "N".
+
+       77  WS-RECORDS-READ         PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-RECORDS-GOOD         PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-RECORDS-REJECT       PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-RECORDS-CONTROL      PIC 9(09)   USAGE COMP  VALUE ZERO.
+       77  WS-PAD-LEN              PIC 9(05)   USAGE COMP  VALUE ZERO.
+
+       77  WS-CONTROL-SW           PIC X(01)   VALUE "N".
+           88  MESSAGE-IS-CONTROL              VALUE "Y".
+
+       77  WS-FORMAT-ACK           PIC X(08)   VALUE "MQACK   ".
+       77  WS-FORMAT-NAK           PIC X(08)   VALUE "MQNAK   ".
+
+       77  WS-REASON-CODE          PIC X(04)   VALUE SPACES.
+       77  WS-REASON-TEXT          PIC X(44)   VALUE SPACES.
+
+      *> ------------------------------------------------------------
+      *> checkpoint / restart controls
+      *> ------------------------------------------------------------
+       77  WS-RESTART-SW           PIC X(01)   VALUE "N".
+           88  RESTART-REQUESTED                VALUE "Y".
+
+       77  WS-PARM-STATUS          PIC X(02)   VALUE "00".
+           88  PARM-FILE-NOT-FOUND              VALUE "35".
+
+       77  WS-CKPT-STATUS          PIC X(02)   VALUE "00".
+           88  CKPT-FILE-NOT-FOUND              VALUE "35".
+
+       77  WS-OUT-STATUS           PIC X(02)   VALUE "00".
+           88  OUT-FILE-NOT-FOUND                VALUE "35".
+
+       77  WS-CKPT-INTERVAL        PIC 9(05)   USAGE COMP  VALUE 100.
+       77  WS-SINCE-CKPT           PIC 9(05)   USAGE COMP  VALUE ZERO.
+       77  WS-LAST-CKPT-MSGID      PIC X(24)   VALUE SPACES.
+
+      *> ------------------------------------------------------------
+      *> charset normalization - simplified ASCII to CCSID 037 EBCDIC
+      *> conversion table covering A-Z, a-z, 0-9, space and the
+      *> punctuation partner JSON/XML payloads actually use
+      *> ({ } [ ] " : , < > /).  Any MQMD-CHARSET other than this
+      *> shop's own standard (00037) is treated as an ASCII-family code
+      *> page and converted on the way in; 00037 traffic is already
+      *> native and passes through as-is.  Both alphabets are declared
+      *> as explicit hex literals, not quoted text, so the ASCII side
+      *> is guaranteed to hold actual ASCII byte values regardless of
+      *> the compiler's own native/source code page - a quoted literal
+      *> here would compile to EBCDIC on an EBCDIC-native compiler and
+      *> turn the CONVERTING below into a silent no-op.
+      *> ------------------------------------------------------------
+       01  WS-SHOP-STANDARD-CHARSET   PIC 9(05)   VALUE 00037.
+
+       01  WS-ASCII-ALPHABET          PIC X(73)   VALUE X"4142434445464748494A4B4C4D4E4F505152535455565758595A6162636465666768696A6B6C6D6E6F707172737475767778797A30313233343536373839207B7D5B5D223A2C3C3E2F".
+
+       01  WS-EBCDIC-ALPHABET         PIC X(73)   VALUE X"C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9818283848586878889919293949596979899A2A3A4A5A6A7A8A9F0F1F2F3F4F5F6F7F8F940C0D0ADBD7F7A6B4C6E61".
+
+       PROCEDURE DIVISION.
+      *> ==================================================================
+      *> 0000-MAINLINE
+      *> ==================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL EOF-REACHED.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *> ==================================================================
+      *> 1000-INITIALIZE  -  open files, resolve restart, prime the read
+      *> ==================================================================
+       1000-INITIALIZE.
+           PERFORM 1010-READ-RESTART-PARM THRU 1010-EXIT.
+           IF RESTART-REQUESTED
+               PERFORM 1020-LOAD-LAST-CHECKPOINT THRU 1020-EXIT
+               OPEN EXTEND MQ-CHECKPOINT-FILE
+               IF CKPT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MQ-CHECKPOINT-FILE
+           END-IF.
+
+           OPEN INPUT  MQ-INPUT-FILE.
+
+      *> on a restart, 1030-SKIP-TO-CHECKPOINT re-skips input records
+      *> already posted on the prior run - every one of these output
+      *> files must therefore be extended, not truncated, or the
+      *> records already written for that skipped traffic are lost.
+      *> A restart-flagged run with no prior output yet (first-ever
+      *> run, or history purged/archived same as MQ-CHECKPOINT-FILE)
+      *> falls through to OPEN OUTPUT instead of abending on EXTEND.
+           IF RESTART-REQUESTED
+               OPEN EXTEND MQ-EXPEDITE-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-EXPEDITE-FILE
+               END-IF
+               OPEN EXTEND MQ-STANDARD-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-STANDARD-FILE
+               END-IF
+               OPEN EXTEND MQ-HELD-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-HELD-FILE
+               END-IF
+               OPEN EXTEND MQ-REJECT-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-REJECT-FILE
+               END-IF
+               OPEN EXTEND MQ-AUDIT-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-AUDIT-FILE
+               END-IF
+               OPEN EXTEND MQ-CONTROL-MSG-FILE
+               IF OUT-FILE-NOT-FOUND
+                   OPEN OUTPUT MQ-CONTROL-MSG-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MQ-EXPEDITE-FILE
+               OPEN OUTPUT MQ-STANDARD-FILE
+               OPEN OUTPUT MQ-HELD-FILE
+               OPEN OUTPUT MQ-REJECT-FILE
+               OPEN OUTPUT MQ-AUDIT-FILE
+               OPEN OUTPUT MQ-CONTROL-MSG-FILE
+           END-IF.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+
+           IF RESTART-REQUESTED AND WS-LAST-CKPT-MSGID NOT = SPACES
+               PERFORM 1030-SKIP-TO-CHECKPOINT THRU 1030-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 1010-READ-RESTART-PARM  -  control card says START or RESTART
+      *> ==================================================================
+       1010-READ-RESTART-PARM.
+           MOVE "N" TO WS-RESTART-SW.
+           OPEN INPUT MQ-RESTART-PARM-FILE.
+           IF PARM-FILE-NOT-FOUND
+               GO TO 1010-EXIT
+           END-IF.
+           READ MQ-RESTART-PARM-FILE
+               AT END
+                   GO TO 1010-CLOSE-PARM
+           END-READ.
+           IF RESTART-IND = "Y"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+       1010-CLOSE-PARM.
+           CLOSE MQ-RESTART-PARM-FILE.
+       1010-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 1020-LOAD-LAST-CHECKPOINT  -  find the last checkpoint written
+      *>   on a prior run so we know where to resume
+      *> ==================================================================
+       1020-LOAD-LAST-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-CKPT-MSGID.
+           OPEN INPUT MQ-CHECKPOINT-FILE.
+           IF CKPT-FILE-NOT-FOUND
+               GO TO 1020-EXIT
+           END-IF.
+           PERFORM 1025-READ-CHECKPOINT THRU 1025-EXIT
+               UNTIL EOF-REACHED.
+           CLOSE MQ-CHECKPOINT-FILE.
+           MOVE "N" TO WS-EOF-SW.
+       1020-EXIT.
+           EXIT.
+
+       1025-READ-CHECKPOINT.
+           READ MQ-CHECKPOINT-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+                   GO TO 1025-EXIT
+           END-READ.
+           MOVE CKPT-LAST-MSGID TO WS-LAST-CKPT-MSGID.
+       1025-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 1030-SKIP-TO-CHECKPOINT  -  fast-forward the input past every
+      *>   message already posted on the prior run
+      *> ==================================================================
+       1030-SKIP-TO-CHECKPOINT.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT
+               UNTIL EOF-REACHED
+               OR MQMD-MSGID = WS-LAST-CKPT-MSGID.
+           IF EOF-REACHED
+               DISPLAY "MQINTAKE RESTART FAILED - LAST CHECKPOINT MSGID "
+                   WS-LAST-CKPT-MSGID " NOT FOUND IN MQINPUT - NO "
+                   "RECORDS WILL BE PROCESSED THIS RUN"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 2900-READ-NEXT THRU 2900-EXIT
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2000-PROCESS-RECORD  -  validate one message and route it
+      *> ==================================================================
+       2000-PROCESS-RECORD.
+           PERFORM 2050-WRITE-AUDIT THRU 2050-EXIT.
+           PERFORM 2060-CHECK-CONTROL-MSG THRU 2060-EXIT.
+           IF MESSAGE-IS-CONTROL
+               PERFORM 2070-WRITE-CONTROL-MSG THRU 2070-EXIT
+           ELSE
+               PERFORM 2160-NORMALIZE-CHARSET THRU 2160-EXIT
+               PERFORM 2100-VALIDATE-MESSAGE THRU 2100-EXIT
+               IF MESSAGE-IS-VALID
+                   PERFORM 2200-WRITE-GOOD THRU 2200-EXIT
+               ELSE
+                   PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-SINCE-CKPT.
+           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+           END-IF.
+           PERFORM 2900-READ-NEXT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2050-WRITE-AUDIT  -  log receipt of this message before routing
+      *> ==================================================================
+       2050-WRITE-AUDIT.
+           MOVE APP-ID         TO AUD-APP-ID.
+           MOVE MQMD-FORMAT    TO AUD-MQMD-FORMAT.
+           MOVE MQMD-PRIORITY  TO AUD-MQMD-PRIORITY.
+           MOVE MQMD-ENCODING  TO AUD-MQMD-ENCODING.
+           MOVE MQMD-CHARSET   TO AUD-MQMD-CHARSET.
+           MOVE MQMD-MSGID     TO AUD-MQMD-MSGID.
+           MOVE PAYLOAD-LEN    TO AUD-PAYLOAD-LEN.
+           ACCEPT AUD-READ-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-READ-TIME FROM TIME.
+           WRITE MQ-AUDIT-RECORD.
+       2050-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2060-CHECK-CONTROL-MSG  -  is this an ACK/NAK, not data?
+      *> ==================================================================
+       2060-CHECK-CONTROL-MSG.
+           MOVE "N" TO WS-CONTROL-SW.
+           IF MQMD-FORMAT = WS-FORMAT-ACK OR MQMD-FORMAT = WS-FORMAT-NAK
+               SET MESSAGE-IS-CONTROL TO TRUE
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2070-WRITE-CONTROL-MSG  -  route ACK/NAK to its own file
+      *> ==================================================================
+       2070-WRITE-CONTROL-MSG.
+           MOVE MQMD-FORMAT    TO NAK-MQMD-FORMAT.
+           MOVE MQMD-MSGID     TO NAK-MQMD-MSGID.
+           MOVE MQMD-CORRELID  TO NAK-MQMD-CORRELID.
+           MOVE APP-ID         TO NAK-APP-ID.
+           IF MQMD-FORMAT = WS-FORMAT-ACK
+               SET NAK-IS-ACK TO TRUE
+           ELSE
+               SET NAK-IS-NAK TO TRUE
+           END-IF.
+           MOVE PAYLOAD-DATA (1 : 4)  TO NAK-REASON-CODE.
+           MOVE PAYLOAD-DATA (5 : 28) TO NAK-REASON-TEXT.
+           WRITE MQ-NAK-PAYLOAD.
+           ADD 1 TO WS-RECORDS-CONTROL.
+       2070-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2100-VALIDATE-MESSAGE
+      *>   PAYLOAD-LEN must fall within the capacity of PAYLOAD-DATA, and
+      *>   anything past the declared length must be blank padding - not
+      *>   leftover garbage from a short send.
+      *> ==================================================================
+       2100-VALIDATE-MESSAGE.
+           SET MESSAGE-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON-CODE.
+           MOVE SPACES TO WS-REASON-TEXT.
+
+           IF PAYLOAD-LEN > 32
+               SET MESSAGE-IS-INVALID TO TRUE
+               MOVE "LEN1" TO WS-REASON-CODE
+               MOVE "PAYLOAD-LEN EXCEEDS PAYLOAD-DATA CAPACITY"
+                   TO WS-REASON-TEXT
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF PAYLOAD-LEN = ZERO
+               SET MESSAGE-IS-INVALID TO TRUE
+               MOVE "LEN2" TO WS-REASON-CODE
+               MOVE "PAYLOAD-LEN IS ZERO"
+                   TO WS-REASON-TEXT
+               GO TO 2100-EXIT
+           END-IF.
+
+           IF PAYLOAD-LEN < 32
+               COMPUTE WS-PAD-LEN = 32 - PAYLOAD-LEN
+               IF PAYLOAD-DATA (PAYLOAD-LEN + 1 : WS-PAD-LEN) NOT = SPACES
+                   SET MESSAGE-IS-INVALID TO TRUE
+                   MOVE "LEN3" TO WS-REASON-CODE
+                   MOVE "NON-BLANK DATA BEYOND DECLARED PAYLOAD-LEN"
+                       TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2160-NORMALIZE-CHARSET  -  convert PAYLOAD-DATA to this shop's
+      *>   standard code page before it goes anywhere else
+      *> ==================================================================
+       2160-NORMALIZE-CHARSET.
+           IF MQMD-CHARSET NOT = WS-SHOP-STANDARD-CHARSET
+               INSPECT PAYLOAD-DATA
+                   CONVERTING WS-ASCII-ALPHABET TO WS-EBCDIC-ALPHABET
+           END-IF.
+       2160-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2200-WRITE-GOOD
+      *> ==================================================================
+       2200-WRITE-GOOD.
+           EVALUATE TRUE
+               WHEN MQMD-PRIORITY >= 7
+                   PERFORM 2210-WRITE-EXPEDITE THRU 2210-EXIT
+               WHEN MQMD-PRIORITY >= 4
+                   PERFORM 2220-WRITE-STANDARD THRU 2220-EXIT
+               WHEN OTHER
+                   PERFORM 2230-WRITE-HELD THRU 2230-EXIT
+           END-EVALUATE.
+           ADD 1 TO WS-RECORDS-GOOD.
+       2200-EXIT.
+           EXIT.
+
+       2210-WRITE-EXPEDITE.
+           MOVE MQMD-FORMAT    TO EXP-MQMD-FORMAT.
+           MOVE MQMD-PRIORITY  TO EXP-MQMD-PRIORITY.
+           MOVE MQMD-ENCODING  TO EXP-MQMD-ENCODING.
+           MOVE MQMD-CHARSET   TO EXP-MQMD-CHARSET.
+           MOVE MQMD-MSGID     TO EXP-MQMD-MSGID.
+           MOVE MQMD-CORRELID  TO EXP-MQMD-CORRELID.
+           MOVE APP-ID         TO EXP-APP-ID.
+           MOVE PAYLOAD-LEN    TO EXP-PAYLOAD-LEN.
+           MOVE PAYLOAD-DATA   TO EXP-PAYLOAD-DATA.
+           WRITE MQ-EXPEDITE-RECORD.
+       2210-EXIT.
+           EXIT.
+
+       2220-WRITE-STANDARD.
+           MOVE MQMD-FORMAT    TO STD-MQMD-FORMAT.
+           MOVE MQMD-PRIORITY  TO STD-MQMD-PRIORITY.
+           MOVE MQMD-ENCODING  TO STD-MQMD-ENCODING.
+           MOVE MQMD-CHARSET   TO STD-MQMD-CHARSET.
+           MOVE MQMD-MSGID     TO STD-MQMD-MSGID.
+           MOVE MQMD-CORRELID  TO STD-MQMD-CORRELID.
+           MOVE APP-ID         TO STD-APP-ID.
+           MOVE PAYLOAD-LEN    TO STD-PAYLOAD-LEN.
+           MOVE PAYLOAD-DATA   TO STD-PAYLOAD-DATA.
+           WRITE MQ-STANDARD-RECORD.
+       2220-EXIT.
+           EXIT.
+
+       2230-WRITE-HELD.
+           MOVE MQMD-FORMAT    TO HLD-MQMD-FORMAT.
+           MOVE MQMD-PRIORITY  TO HLD-MQMD-PRIORITY.
+           MOVE MQMD-ENCODING  TO HLD-MQMD-ENCODING.
+           MOVE MQMD-CHARSET   TO HLD-MQMD-CHARSET.
+           MOVE MQMD-MSGID     TO HLD-MQMD-MSGID.
+           MOVE MQMD-CORRELID  TO HLD-MQMD-CORRELID.
+           MOVE APP-ID         TO HLD-APP-ID.
+           MOVE PAYLOAD-LEN    TO HLD-PAYLOAD-LEN.
+           MOVE PAYLOAD-DATA   TO HLD-PAYLOAD-DATA.
+           WRITE MQ-HELD-RECORD.
+       2230-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2300-WRITE-REJECT
+      *> ==================================================================
+       2300-WRITE-REJECT.
+           MOVE APP-ID         TO REJ-APP-ID.
+           MOVE MQMD-MSGID     TO REJ-MQMD-MSGID.
+           MOVE PAYLOAD-LEN    TO REJ-PAYLOAD-LEN.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           MOVE PAYLOAD-DATA   TO REJ-PAYLOAD-DATA.
+           WRITE MQ-REJECT-RECORD.
+           ADD 1 TO WS-RECORDS-REJECT.
+       2300-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2800-WRITE-CHECKPOINT  -  record how far the drain has gotten
+      *> ==================================================================
+       2800-WRITE-CHECKPOINT.
+           MOVE "MQINTAKE" TO CKPT-JOB-NAME.
+           ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-RUN-TIME FROM TIME.
+           MOVE MQMD-MSGID     TO CKPT-LAST-MSGID.
+           MOVE WS-RECORDS-READ TO CKPT-LAST-SEQ.
+           MOVE WS-RECORDS-READ TO CKPT-RECORD-COUNT.
+           WRITE MQ-CHECKPOINT-RECORD.
+           MOVE ZERO TO WS-SINCE-CKPT.
+       2800-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 2900-READ-NEXT
+      *> ==================================================================
+       2900-READ-NEXT.
+           READ MQ-INPUT-FILE
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ.
+           IF NOT EOF-REACHED
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *> ==================================================================
+      *> 9000-TERMINATE
+      *> ==================================================================
+       9000-TERMINATE.
+           IF WS-RECORDS-READ > ZERO AND WS-SINCE-CKPT > ZERO
+               PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+           END-IF.
+           CLOSE MQ-INPUT-FILE.
+           CLOSE MQ-EXPEDITE-FILE.
+           CLOSE MQ-STANDARD-FILE.
+           CLOSE MQ-HELD-FILE.
+           CLOSE MQ-REJECT-FILE.
+           CLOSE MQ-CHECKPOINT-FILE.
+           CLOSE MQ-AUDIT-FILE.
+           CLOSE MQ-CONTROL-MSG-FILE.
+           DISPLAY "MQINTAKE RECORDS READ    = " WS-RECORDS-READ.
+           DISPLAY "MQINTAKE RECORDS GOOD    = " WS-RECORDS-GOOD.
+           DISPLAY "MQINTAKE RECORDS REJECTED= " WS-RECORDS-REJECT.
+           DISPLAY "MQINTAKE CONTROL MESSAGES= " WS-RECORDS-CONTROL.
+       9000-EXIT.
+           EXIT.
