@@ -0,0 +1,20 @@
+      *> ==================================================================
+      *> MQ-NAK-PAYLOAD
+      *> Layout for control messages (acknowledgements and negative
+      *> acknowledgements) recognized by MQMD-FORMAT and routed by
+      *> MQINTAKE to their own handling path instead of being posted
+      *> downstream as if they were ordinary data.  The reason code and
+      *> text occupy the same 32 bytes a data message would carry as
+      *> PAYLOAD-DATA - byte 1-4 is the reason/reject code, the rest is
+      *> free-text explanation supplied by the partner system.
+      *> ==================================================================
+       01  MQ-NAK-PAYLOAD.
+           05  NAK-MQMD-FORMAT     PIC X(08).
+           05  NAK-MQMD-MSGID      PIC X(24).
+           05  NAK-MQMD-CORRELID   PIC X(24).
+           05  NAK-APP-ID          PIC X(12).
+           05  NAK-ACK-TYPE        PIC X(01).
+               88  NAK-IS-ACK                  VALUE "A".
+               88  NAK-IS-NAK                  VALUE "N".
+           05  NAK-REASON-CODE     PIC X(04).
+           05  NAK-REASON-TEXT     PIC X(28).
