@@ -0,0 +1,17 @@
+      *> ==================================================================
+      *> MQ-AUDIT-RECORD
+      *> One row per MQ-PAYLOAD record read by MQINTAKE, written to the
+      *> dated audit file regardless of how the message is later routed.
+      *> This is the durable answer to "did we receive message X from
+      *> application Y" - MQRPT and MQRECON both read this file.
+      *> ==================================================================
+       01  MQ-AUDIT-RECORD.
+           05  AUD-APP-ID          PIC X(12).
+           05  AUD-MQMD-FORMAT     PIC X(08).
+           05  AUD-MQMD-PRIORITY   PIC 9(03).
+           05  AUD-MQMD-ENCODING   PIC 9(03).
+           05  AUD-MQMD-CHARSET    PIC 9(05).
+           05  AUD-MQMD-MSGID      PIC X(24).
+           05  AUD-PAYLOAD-LEN     PIC 9(05).
+           05  AUD-READ-DATE       PIC 9(08).
+           05  AUD-READ-TIME       PIC 9(08).
