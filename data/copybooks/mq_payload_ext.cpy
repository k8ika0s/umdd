@@ -0,0 +1,20 @@
+      *> ==================================================================
+      *> MQ-PAYLOAD-EXT
+      *> Segmented message layout used by MQREASM for partner payloads
+      *> that do not fit in the 32-byte MQ-PAYLOAD field.  The sending
+      *> application breaks a logical message into numbered segments
+      *> sharing one MQMD-MSGID; MQX-SEGMENT-SEQ/MQX-SEGMENT-COUNT tell
+      *> MQREASM how to put the pieces back together in order.
+      *> ==================================================================
+       01  MQ-PAYLOAD-EXT.
+           05  MQX-MQMD-FORMAT     PIC X(08).
+           05  MQX-MQMD-PRIORITY   PIC 9(03).
+           05  MQX-MQMD-ENCODING   PIC 9(03).
+           05  MQX-MQMD-CHARSET    PIC 9(05).
+           05  MQX-MQMD-MSGID      PIC X(24).
+           05  MQX-MQMD-CORRELID   PIC X(24).
+           05  MQX-APP-ID          PIC X(12).
+           05  MQX-SEGMENT-SEQ     PIC 9(03).
+           05  MQX-SEGMENT-COUNT   PIC 9(03).
+           05  MQX-PAYLOAD-LEN     PIC 9(05).
+           05  MQX-PAYLOAD-DATA    PIC X(32).
