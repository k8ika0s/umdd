@@ -0,0 +1,19 @@
+      *> ==================================================================
+      *> MQ-REASM-RECORD
+      *> One logical message rebuilt by MQREASM from its MQ-PAYLOAD-EXT
+      *> segments.  REASM-PAYLOAD-DATA is sized for MQX-SEGMENT-MAX
+      *> (8) segments of 32 bytes each; a message arriving with more
+      *> segments than that is quarantined by MQREASM rather than
+      *> truncated silently.
+      *> ==================================================================
+       01  MQ-REASM-RECORD.
+           05  REASM-MQMD-FORMAT     PIC X(08).
+           05  REASM-MQMD-PRIORITY   PIC 9(03).
+           05  REASM-MQMD-ENCODING   PIC 9(03).
+           05  REASM-MQMD-CHARSET    PIC 9(05).
+           05  REASM-MQMD-MSGID      PIC X(24).
+           05  REASM-MQMD-CORRELID   PIC X(24).
+           05  REASM-APP-ID          PIC X(12).
+           05  REASM-SEGMENT-COUNT   PIC 9(03).
+           05  REASM-PAYLOAD-LEN     PIC 9(05).
+           05  REASM-PAYLOAD-DATA    PIC X(256).
