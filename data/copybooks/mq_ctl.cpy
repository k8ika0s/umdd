@@ -0,0 +1,14 @@
+      *> ==================================================================
+      *> MQ-CONTROL-RECORD
+      *> Partner-supplied trailer control totals - one record per
+      *> APP-ID per batch window, used by MQRECON to prove nothing was
+      *> lost in transit between the partner's system and our queue.
+      *> CTL-CHECKSUM-TOTAL is whatever hash/checksum total convention
+      *> the partner agreed to send; MQRECON compares it against the
+      *> sum of PAYLOAD-LEN we actually read in as a stand-in total
+      *> until a partner sends a true content hash.
+      *> ==================================================================
+       01  MQ-CONTROL-RECORD.
+           05  CTL-APP-ID          PIC X(12).
+           05  CTL-RECORD-COUNT    PIC 9(09).
+           05  CTL-CHECKSUM-TOTAL  PIC 9(15).
