@@ -0,0 +1,14 @@
+      *> ==================================================================
+      *> MQ-CHECKPOINT-RECORD
+      *> Written by MQINTAKE every MQINTAKE-CKPT-INTERVAL messages (and
+      *> once more at end of job) so a restart after an abend can skip
+      *> everything already processed instead of starting the drain
+      *> over from the top.
+      *> ==================================================================
+       01  MQ-CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME       PIC X(08).
+           05  CKPT-RUN-DATE       PIC 9(08).
+           05  CKPT-RUN-TIME       PIC 9(08).
+           05  CKPT-LAST-MSGID     PIC X(24).
+           05  CKPT-LAST-SEQ       PIC 9(09).
+           05  CKPT-RECORD-COUNT   PIC 9(09).
