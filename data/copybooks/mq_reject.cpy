@@ -0,0 +1,14 @@
+      *> ==================================================================
+      *> MQ-REJECT-RECORD
+      *> Quarantine record written by MQINTAKE when an inbound MQ-PAYLOAD
+      *> record fails the PAYLOAD-LEN / PAYLOAD-DATA validation pass.
+      *> Carries enough of the original message to triage without having
+      *> to go back to a queue dump.
+      *> ==================================================================
+       01  MQ-REJECT-RECORD.
+           05  REJ-APP-ID          PIC X(12).
+           05  REJ-MQMD-MSGID      PIC X(24).
+           05  REJ-PAYLOAD-LEN     PIC 9(05).
+           05  REJ-REASON-CODE     PIC X(04).
+           05  REJ-REASON-TEXT     PIC X(44).
+           05  REJ-PAYLOAD-DATA    PIC X(32).
